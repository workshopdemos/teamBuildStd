@@ -2,19 +2,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  HELLOCBL.
 
-      * Optional division - Define they source computer and the 
+      * Optional division - Define they source computer and the
       * target/build computer
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
           SOURCE-COMPUTER. ZOS.
           OBJECT-COMPUTER. ZOS.
 
-      * Optional division - define working variables, etc. 
+      * Optional division - define working variables, etc.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-STEP-RETURN-CODE  PIC S9(4) COMP VALUE ZERO.
+       01  WS-PRINTM-MESSAGE    PIC X(60).
+       01  WS-PRINTM-SEVERITY   PIC X(1).
 
-      * Mandatory divison - the actual program/logic 
+      * Mandatory divison - the actual program/logic
        PROCEDURE DIVISION.
        MAIN-PARA.
-      *     CALL 'PRINTM'.
-           STOP RUN.
\ No newline at end of file
+           PERFORM 1000-RUN-FAPCOB01-STEP.
+           PERFORM 9999-STOP-RUN.
+
+       1000-RUN-FAPCOB01-STEP.
+           MOVE 'STARTING FAPCOB01 TRANSACTION REPORT STEP'
+               TO WS-PRINTM-MESSAGE.
+           MOVE 'I' TO WS-PRINTM-SEVERITY.
+           CALL 'PRINTM' USING WS-PRINTM-MESSAGE WS-PRINTM-SEVERITY.
+           CALL 'FAPCOB01'.
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+           IF WS-STEP-RETURN-CODE > 4
+               MOVE 'FAPCOB01 STEP FAILED - CHECK RETURN CODE'
+                   TO WS-PRINTM-MESSAGE
+               MOVE 'E' TO WS-PRINTM-SEVERITY
+           ELSE
+               MOVE 'FAPCOB01 STEP COMPLETED SUCCESSFULLY'
+                   TO WS-PRINTM-MESSAGE
+               MOVE 'I' TO WS-PRINTM-SEVERITY
+           END-IF.
+           CALL 'PRINTM' USING WS-PRINTM-MESSAGE WS-PRINTM-SEVERITY.
+
+       9999-STOP-RUN.
+           MOVE WS-STEP-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
