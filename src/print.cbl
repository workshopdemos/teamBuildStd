@@ -1,6 +1,6 @@
       * Manditory division - Identify the program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  PRINTM.
+       PROGRAM-ID. PRINTM.
       * Optional division - Define they source computer and the
       * target/build computer
        ENVIRONMENT DIVISION.
@@ -8,6 +8,13 @@
           SOURCE-COMPUTER. ZOS.
           OBJECT-COMPUTER. ZOS.
 
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-MESSAGE-TEXT      PIC X(60).
+       01  LS-SEVERITY-CODE     PIC X(1).
+
       * Mandatory divison - the actual program/logic
-       PROCEDURE DIVISION.
-           DISPLAY 'Hello, World!'.
\ No newline at end of file
+       PROCEDURE DIVISION USING LS-MESSAGE-TEXT LS-SEVERITY-CODE.
+       MAIN-PARA.
+           DISPLAY 'PRINTM-' LS-SEVERITY-CODE ': ' LS-MESSAGE-TEXT.
+           GOBACK.
