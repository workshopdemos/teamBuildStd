@@ -0,0 +1,26 @@
+//FAPCLG   PROC
+//*--------------------------------------------------------------*
+//* COMPILE AND LINK-EDIT PROCEDURE FOR THE FAPCOB01 SUITE       *
+//* INVOKED BY FAPRUN TO REBUILD THE LOAD MODULE BEFORE EXECUTION *
+//*--------------------------------------------------------------*
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT,DYNAM'
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=&SYSUID..COBOL.COPYLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(3,3))
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//LKED     EXEC PGM=IEWL,PARM='LIST,XREF',
+//            COND=(5,LT,COMPILE)
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//         DD DDNAME=SYSIN
+//SYSLMOD  DD DSN=&SYSUID..COBOL.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(3,3))
+//         PEND
