@@ -0,0 +1,47 @@
+//FAPRUN   JOB (ACCTNO),'FAPCOB01 BATCH RUN',
+//            CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CATALOGED JOB - COMPILE/LINK PRINTM, FAPCOB01 AND HELLOCBL   *
+//* THEN EXECUTE HELLOCBL, THE JOB-STEP DRIVER, WHICH CALLS       *
+//* PRINTM AND FAPCOB01 AGAINST THE DAILY TRANSACTION EXTRACT.    *
+//* &SYSUID..FAPCOB01.CKPT IS A GDG BASE (DEFINE GDG, ONE-TIME    *
+//* SETUP) SO EACH RUN'S CHECKPOINT OUTPUT (+1) NEVER COLLIDES    *
+//* WITH THE PRIOR RUN'S CHECKPOINT, WHICH A RESTART READS AS (0).*
+//*--------------------------------------------------------------*
+//CLPRINTM EXEC FAPCLG
+//COMPILE.SYSIN DD DSN=&SYSUID..COBOL.SOURCE(PRINTM),DISP=SHR
+//LKED.SYSIN    DD *
+  NAME PRINTM(R)
+/*
+//CLFAPCOB EXEC FAPCLG
+//COMPILE.SYSIN DD DSN=&SYSUID..COBOL.SOURCE(FAPCOB01),DISP=SHR
+//LKED.SYSIN    DD *
+  NAME FAPCOB01(R)
+/*
+//CLHELLO  EXEC FAPCLG
+//COMPILE.SYSIN DD DSN=&SYSUID..COBOL.SOURCE(HELLOCBL),DISP=SHR
+//LKED.SYSIN    DD *
+  NAME HELLOCBL(R)
+/*
+//*--------------------------------------------------------------*
+//* RUN STEP - HELLOCBL DRIVES PRINTM AND FAPCOB01                *
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=HELLOCBL,COND=((5,LT,CLPRINTM.COMPILE),
+//            (5,LT,CLPRINTM.LKED),(5,LT,CLFAPCOB.COMPILE),
+//            (5,LT,CLFAPCOB.LKED),(5,LT,CLHELLO.COMPILE),
+//            (5,LT,CLHELLO.LKED))
+//STEPLIB  DD DSN=&SYSUID..COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.TRANS.EXTRACT,DISP=SHR
+//PARMIN   DD DSN=&SYSUID..FAPCOB01.PARMCARD,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//REJOUT   DD SYSOUT=*
+//*CKPTIN  DD DSN=&SYSUID..FAPCOB01.CKPT(0),DISP=SHR   RESTART RUNS ONLY
+//*           READS THE PRIOR RUN'S CHECKPOINT GENERATION
+//CKPTOUT  DD DSN=&SYSUID..FAPCOB01.CKPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITOUT DD DSN=&SYSUID..FAPCOB01.AUDIT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
