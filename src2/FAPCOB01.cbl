@@ -1,40 +1,573 @@
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID. FAPCOB01.                                                    
-      ******************************************************************        
-      *REMARKS.  BATCH COBOL PROGRAM.                                           
-      *          USE PROCESSOR COBNBL.                                          
-      ******************************************************************        
-       ENVIRONMENT DIVISION.                                                    
-       INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.                                                            
-       DATA DIVISION.                                                           
-      ******************************************************************        
-      ******************************************************************        
-       WORKING-STORAGE SECTION.                                                 
-      ******************************************************************        
-       COPY FAPHDR.                                                             
-       01  PROGRAM-WORK-FIELDS.                                                 
-           02  INPUT-SWITCH      PIC X(3).                                      
-               88  END-OF-FILE   VALUE 'EOF'.                                   
-           02  LINES-WRITTEN     PIC 9(3).                                      
-               88  NEW-PAGE      VALUE 30.                                      
-           02  PAGE-COUNT        PIC 9(3).                                      
-       COPY FAPPAGE.                                                            
-       01  DATA-LINE.                                                           
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                            
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD2         PIC X(10).                                 
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD3         PIC X(20).                                 
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.                   
-           02  FILLER                PIC X(30).                                 
-      ******************************************************************        
-       PROCEDURE DIVISION.                                                      
-      ******************************************************************        
-           GOBACK.                                                              
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAPCOB01.
+      ******************************************************************
+      *REMARKS.  BATCH COBOL PROGRAM.
+      *          USE PROCESSOR COBNBL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT CHECKPOINT-RESTART-FILE ASSIGN TO CKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-RESTART-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           02  TR-TRANS-DATE         PIC 9(8).
+           02  TR-CODE               PIC X(10).
+           02  TR-DESCRIPTION        PIC X(20).
+           02  TR-AMOUNT1            PIC S9(8).
+           02  TR-AMOUNT4            PIC S9(6).
+           02  TR-AMOUNT5            PIC S9(6).
+           02  FILLER                PIC X(22).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD             PIC X(133).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD             PIC X(133).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-LAST-KEY         PIC X(10).
+           02  CKPT-PAGE-COUNT       PIC 9(3).
+           02  CKPT-RUN-TOTAL        PIC S9(15).
+           02  CKPT-RECORDS-READ     PIC 9(9).
+           02  CKPT-RECORDS-PROCESSED PIC 9(9).
+           02  CKPT-RECORDS-WRITTEN  PIC 9(9).
+           02  CKPT-RECORDS-REJECTED PIC 9(9).
+           02  CKPT-RECORDS-OUT-OF-RANGE PIC 9(9).
+           02  CKPT-SUBTOTAL         PIC S9(15).
+           02  FILLER                PIC X(42).
+
+       FD  CHECKPOINT-RESTART-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RESTART-RECORD.
+           02  CKPTR-LAST-KEY        PIC X(10).
+           02  CKPTR-PAGE-COUNT      PIC 9(3).
+           02  CKPTR-RUN-TOTAL       PIC S9(15).
+           02  CKPTR-RECORDS-READ    PIC 9(9).
+           02  CKPTR-RECORDS-PROCESSED PIC 9(9).
+           02  CKPTR-RECORDS-WRITTEN PIC 9(9).
+           02  CKPTR-RECORDS-REJECTED PIC 9(9).
+           02  CKPTR-RECORDS-OUT-OF-RANGE PIC 9(9).
+           02  CKPTR-SUBTOTAL        PIC S9(15).
+           02  FILLER                PIC X(42).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           02  AUD-JOB-NAME          PIC X(8).
+           02  AUD-START-TIMESTAMP   PIC X(21).
+           02  AUD-END-TIMESTAMP     PIC X(21).
+           02  AUD-RECORDS-READ      PIC 9(9).
+           02  AUD-RECORDS-WRITTEN   PIC 9(9).
+           02  AUD-RECORDS-REJECTED  PIC 9(9).
+           02  AUD-RECORDS-OUT-OF-RANGE PIC 9(9).
+           02  FILLER                PIC X(29).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           02  PARM-FROM-DATE        PIC 9(8).
+           02  PARM-TO-DATE          PIC 9(8).
+           02  PARM-EXPECTED-TOTAL   PIC S9(15).
+           02  PARM-EXPECTED-COUNT   PIC 9(9).
+           02  PARM-SUMMARY-SWITCH   PIC X(1).
+           02  PARM-RESTART-SWITCH   PIC X(1).
+           02  FILLER                PIC X(38).
+      ******************************************************************
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       COPY FAPHDR.
+       01  PROGRAM-WORK-FIELDS.
+           02  INPUT-SWITCH      PIC X(3).
+               88  END-OF-FILE   VALUE 'EOF'.
+           02  LINES-WRITTEN     PIC 9(3).
+               88  NEW-PAGE      VALUE 30.
+           02  PAGE-COUNT        PIC 9(3).
+       COPY FAPPAGE.
+       01  DATA-LINE.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-FIELD2         PIC X(10).
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-DATE           PIC 9999/99/99.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-FIELD3         PIC X(20).
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(15) VALUE SPACES.
+       01  ACCUMULATOR-FIELDS.
+           02  WS-GRAND-TOTAL        PIC S9(15) VALUE ZERO.
+       01  PRINTM-PARM-FIELDS.
+           02  WS-PRINTM-MESSAGE     PIC X(60).
+           02  WS-PRINTM-SEVERITY    PIC X(1).
+       01  FILE-STATUS-FIELDS.
+           02  TRANS-FILE-STATUS     PIC X(2) VALUE '00'.
+           02  REPORT-FILE-STATUS    PIC X(2) VALUE '00'.
+           02  REJECT-FILE-STATUS    PIC X(2) VALUE '00'.
+           02  CKPT-FILE-STATUS      PIC X(2) VALUE '00'.
+           02  CKPT-RESTART-FILE-STATUS PIC X(2) VALUE '00'.
+           02  AUDIT-FILE-STATUS     PIC X(2) VALUE '00'.
+           02  PARM-FILE-STATUS      PIC X(2) VALUE '00'.
+       01  DATE-RANGE-FIELDS.
+           02  WS-FROM-DATE          PIC 9(8) VALUE ZERO.
+           02  WS-TO-DATE            PIC 9(8) VALUE 99999999.
+       01  RESTART-FIELDS.
+           02  WS-RESTART-SW         PIC X     VALUE 'N'.
+               88  RESTART-MODE      VALUE 'Y'.
+           02  WS-RESTART-EOF-SW     PIC X     VALUE 'N'.
+               88  RESTART-EOF       VALUE 'Y'.
+           02  WS-RESTART-RECORDS-READ PIC 9(9) VALUE ZERO.
+       01  ERROR-HANDLING-FIELDS.
+           02  WS-RETURN-CODE        PIC 9(4) VALUE ZERO.
+               88  RC-NORMAL              VALUE 0.
+               88  RC-NO-INPUT-RECORDS    VALUE 4.
+               88  RC-CONTROL-TOTAL-MISMATCH VALUE 8.
+               88  RC-IO-ERROR            VALUE 12.
+           02  WS-ERROR-FILE-ID      PIC X(8).
+           02  WS-CURRENT-FILE-STATUS PIC X(2).
+       01  CONTROL-TOTAL-FIELDS.
+           02  WS-EXPECTED-TOTAL     PIC S9(15) VALUE ZERO.
+           02  WS-EXPECTED-COUNT     PIC 9(9)   VALUE ZERO.
+           02  WS-TOTAL-MISMATCH-SW  PIC X      VALUE 'N'.
+               88  TOTALS-MISMATCH   VALUE 'Y'.
+           02  WS-SUMMARY-ONLY-SW    PIC X      VALUE 'N'.
+               88  SUMMARY-ONLY-MODE VALUE 'Y'.
+       01  GRAND-TOTAL-LINE.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  GRAND-LABEL           PIC X(11) VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  GRAND-CODE            PIC X(10) VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  GRAND-DESC            PIC X(20) VALUE 'GRAND TOTAL'.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  GRAND-FIELD4          PIC X(7)  VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  GRAND-FIELD5          PIC X(7)  VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  GRAND-AMOUNT          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(29) VALUE SPACES.
+       01  AUDIT-FIELDS.
+           02  WS-JOB-NAME           PIC X(8) VALUE 'FAPCOB01'.
+           02  WS-START-TIMESTAMP    PIC X(21).
+           02  WS-END-TIMESTAMP      PIC X(21).
+       01  RUN-COUNTERS.
+           02  WS-RECORDS-READ       PIC 9(9) VALUE ZERO.
+           02  WS-RECORDS-WRITTEN    PIC 9(9) VALUE ZERO.
+           02  WS-RECORDS-PROCESSED  PIC 9(9) VALUE ZERO.
+           02  WS-RECORDS-OUT-OF-RANGE PIC 9(9) VALUE ZERO.
+       01  CHECKPOINT-FIELDS.
+           02  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01  REJECT-LINE.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  REJ-REASON-LABEL      PIC X(9)  VALUE 'REJECTED-'.
+           02  REJ-REASON            PIC X(30).
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  REJ-CODE-LABEL        PIC X(6)  VALUE 'CODE: '.
+           02  REJ-CODE              PIC X(10).
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  REJ-DESC-LABEL        PIC X(6)  VALUE 'DESC: '.
+           02  REJ-DESC              PIC X(20).
+           02  FILLER                PIC X(37) VALUE SPACES.
+       01  EDIT-FIELDS.
+           02  WS-VALID-RECORD-SW    PIC X     VALUE 'Y'.
+               88  RECORD-VALID      VALUE 'Y'.
+               88  RECORD-INVALID    VALUE 'N'.
+           02  WS-REJECT-REASON      PIC X(30) VALUE SPACES.
+       01  REJECT-COUNTERS.
+           02  WS-RECORDS-REJECTED   PIC 9(9)  VALUE ZERO.
+       01  CONTROL-BREAK-FIELDS.
+           02  WS-BREAK-FIELD2       PIC X(10) VALUE SPACES.
+           02  WS-SUBTOTAL           PIC S9(15) VALUE ZERO.
+           02  WS-FIRST-RECORD-SW    PIC X     VALUE 'Y'.
+               88  FIRST-RECORD      VALUE 'Y'.
+       01  SUBTOTAL-LINE.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  SUB-LABEL             PIC X(11) VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  SUB-CODE              PIC X(10).
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  SUB-DESC              PIC X(20) VALUE
+               'CATEGORY SUBTOTAL'.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  SUB-FIELD4            PIC X(7)  VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  SUB-FIELD5            PIC X(7)  VALUE SPACES.
+           02  FILLER                PIC X(5) VALUE SPACES.
+           02  SUB-AMOUNT            PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(29) VALUE SPACES.
+       01  DATE-WORK-FIELDS.
+           02  WS-CURRENT-DATE.
+               03  WS-CURRENT-YYYY   PIC 9(4).
+               03  WS-CURRENT-MM     PIC 9(2).
+               03  WS-CURRENT-DD     PIC 9(2).
+           02  WS-FORMATTED-DATE     PIC X(10).
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP.
+           MOVE ZEROS TO PAGE-COUNT.
+           PERFORM 1100-READ-PARM-CARD.
+           IF RESTART-MODE
+               PERFORM 1200-RESTORE-CHECKPOINT
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM 3000-WRITE-HEADING.
+           IF RESTART-MODE
+               PERFORM 1300-SKIP-PROCESSED-RECORDS
+           END-IF.
+           IF NOT END-OF-FILE
+               PERFORM 9100-READ-TRANS-FILE
+           END-IF.
+           IF END-OF-FILE
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+               MOVE 'NO INPUT TRANSACTION RECORDS FOUND'
+                   TO WS-PRINTM-MESSAGE
+               MOVE 'W' TO WS-PRINTM-SEVERITY
+               CALL 'PRINTM' USING WS-PRINTM-MESSAGE WS-PRINTM-SEVERITY
+           END-IF.
+      ******************************************************************
+       1100-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-FROM-DATE TO WS-FROM-DATE
+                   MOVE PARM-TO-DATE TO WS-TO-DATE
+                   MOVE PARM-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                   MOVE PARM-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                   MOVE PARM-SUMMARY-SWITCH TO WS-SUMMARY-ONLY-SW
+                   MOVE PARM-RESTART-SWITCH TO WS-RESTART-SW
+           END-READ.
+           MOVE 'PARMIN  ' TO WS-ERROR-FILE-ID.
+           MOVE PARM-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           CLOSE PARM-FILE.
+      ******************************************************************
+       1200-RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-RESTART-FILE.
+           PERFORM UNTIL RESTART-EOF
+               READ CHECKPOINT-RESTART-FILE
+                   AT END
+                       MOVE 'Y' TO WS-RESTART-EOF-SW
+                   NOT AT END
+                       MOVE CKPTR-PAGE-COUNT   TO PAGE-COUNT
+                       MOVE CKPTR-RUN-TOTAL    TO WS-GRAND-TOTAL
+                       MOVE CKPTR-RECORDS-READ
+                           TO WS-RESTART-RECORDS-READ
+                       MOVE CKPTR-RECORDS-PROCESSED
+                           TO WS-RECORDS-PROCESSED
+                       MOVE CKPTR-RECORDS-WRITTEN
+                           TO WS-RECORDS-WRITTEN
+                       MOVE CKPTR-RECORDS-REJECTED
+                           TO WS-RECORDS-REJECTED
+                       MOVE CKPTR-RECORDS-OUT-OF-RANGE
+                           TO WS-RECORDS-OUT-OF-RANGE
+                       MOVE CKPTR-SUBTOTAL     TO WS-SUBTOTAL
+                       MOVE CKPTR-LAST-KEY     TO WS-BREAK-FIELD2
+                       MOVE 'N' TO WS-FIRST-RECORD-SW
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-RESTART-FILE.
+           MOVE 'CKPTIN  ' TO WS-ERROR-FILE-ID.
+           MOVE CKPT-RESTART-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+      ******************************************************************
+       1300-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-RECORDS-READ >= WS-RESTART-RECORDS-READ
+                   OR END-OF-FILE
+               PERFORM 9100-READ-TRANS-FILE
+           END-PERFORM.
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2075-EDIT-TRANSACTION-RECORD.
+           IF RECORD-VALID
+               IF TR-TRANS-DATE >= WS-FROM-DATE
+                   AND TR-TRANS-DATE <= WS-TO-DATE
+                   PERFORM 2050-CHECK-CONTROL-BREAK
+                   PERFORM 2100-BUILD-DETAIL-LINE
+                   IF NOT SUMMARY-ONLY-MODE
+                       PERFORM 2200-WRITE-DETAIL-LINE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-RECORDS-OUT-OF-RANGE
+               END-IF
+           ELSE
+               PERFORM 2400-WRITE-REJECT-LINE
+           END-IF.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2500-WRITE-CHECKPOINT-RECORD
+           END-IF.
+           PERFORM 9100-READ-TRANS-FILE.
+      ******************************************************************
+       2075-EDIT-TRANSACTION-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF TR-CODE = SPACES
+               MOVE 'N' TO WS-VALID-RECORD-SW
+               MOVE 'MISSING TRANSACTION CODE' TO WS-REJECT-REASON
+           END-IF.
+           IF TR-AMOUNT1 NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD-SW
+               MOVE 'FIELD1 AMOUNT NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF TR-AMOUNT1 < 0
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+                   MOVE 'FIELD1 AMOUNT NEGATIVE' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF TR-AMOUNT4 NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD-SW
+               MOVE 'FIELD4 AMOUNT NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF TR-AMOUNT4 < 0
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+                   MOVE 'FIELD4 AMOUNT NEGATIVE' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF TR-AMOUNT5 NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD-SW
+               MOVE 'FIELD5 AMOUNT NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE
+               IF TR-AMOUNT5 < 0
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+                   MOVE 'FIELD5 AMOUNT NEGATIVE' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+      ******************************************************************
+       2500-WRITE-CHECKPOINT-RECORD.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE TR-CODE TO CKPT-LAST-KEY.
+           MOVE PAGE-COUNT TO CKPT-PAGE-COUNT.
+           MOVE WS-GRAND-TOTAL TO CKPT-RUN-TOTAL.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED.
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           MOVE WS-RECORDS-OUT-OF-RANGE TO CKPT-RECORDS-OUT-OF-RANGE.
+           MOVE WS-SUBTOTAL TO CKPT-SUBTOTAL.
+           WRITE CHECKPOINT-RECORD.
+           MOVE 'CKPTOUT ' TO WS-ERROR-FILE-ID.
+           MOVE CKPT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+      ******************************************************************
+       2400-WRITE-REJECT-LINE.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           MOVE TR-CODE TO REJ-CODE.
+           MOVE TR-DESCRIPTION TO REJ-DESC.
+           WRITE REJECT-RECORD FROM REJECT-LINE.
+           MOVE 'REJOUT  ' TO WS-ERROR-FILE-ID.
+           MOVE REJECT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           ADD 1 TO WS-RECORDS-REJECTED.
+      ******************************************************************
+       2050-CHECK-CONTROL-BREAK.
+           IF NOT FIRST-RECORD
+               IF TR-CODE NOT = WS-BREAK-FIELD2
+                   PERFORM 2300-WRITE-SUBTOTAL-LINE
+               END-IF
+           END-IF.
+           MOVE 'N' TO WS-FIRST-RECORD-SW.
+           MOVE TR-CODE TO WS-BREAK-FIELD2.
+      ******************************************************************
+       2100-BUILD-DETAIL-LINE.
+           MOVE TR-AMOUNT1 TO OUTPUT-FIELD1.
+           MOVE TR-CODE TO OUTPUT-FIELD2.
+           MOVE TR-TRANS-DATE TO OUTPUT-DATE.
+           MOVE TR-DESCRIPTION TO OUTPUT-FIELD3.
+           MOVE TR-AMOUNT4 TO OUTPUT-FIELD4.
+           MOVE TR-AMOUNT5 TO OUTPUT-FIELD5.
+           ADD TR-AMOUNT1 TO WS-GRAND-TOTAL.
+           ADD TR-AMOUNT1 TO WS-SUBTOTAL.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           MOVE WS-GRAND-TOTAL TO OUTPUT-TOTAL.
+      ******************************************************************
+       2300-WRITE-SUBTOTAL-LINE.
+           MOVE WS-BREAK-FIELD2 TO SUB-CODE.
+           MOVE WS-SUBTOTAL TO SUB-AMOUNT.
+           IF NEW-PAGE
+               PERFORM 3000-WRITE-HEADING
+           END-IF.
+           WRITE REPORT-RECORD FROM SUBTOTAL-LINE.
+           MOVE 'RPTOUT  ' TO WS-ERROR-FILE-ID.
+           MOVE REPORT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           ADD 1 TO LINES-WRITTEN.
+           MOVE ZERO TO WS-SUBTOTAL.
+      ******************************************************************
+       2200-WRITE-DETAIL-LINE.
+           IF NEW-PAGE
+               PERFORM 3000-WRITE-HEADING
+           END-IF.
+           WRITE REPORT-RECORD FROM DATA-LINE.
+           MOVE 'RPTOUT  ' TO WS-ERROR-FILE-ID.
+           MOVE REPORT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           ADD 1 TO LINES-WRITTEN.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+      ******************************************************************
+       3000-WRITE-HEADING.
+           ADD 1 TO PAGE-COUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-MM   DELIMITED BY SIZE
+                  '/'             DELIMITED BY SIZE
+                  WS-CURRENT-DD   DELIMITED BY SIZE
+                  '/'             DELIMITED BY SIZE
+                  WS-CURRENT-YYYY DELIMITED BY SIZE
+               INTO WS-FORMATTED-DATE
+           END-STRING.
+           MOVE WS-FORMATTED-DATE TO HDR-RUN-DATE.
+           MOVE PAGE-COUNT TO HDR-PAGE-NUMBER.
+           WRITE REPORT-RECORD FROM FAPHDR-LINE.
+           MOVE 'RPTOUT  ' TO WS-ERROR-FILE-ID.
+           MOVE REPORT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           WRITE REPORT-RECORD FROM FAPPAGE-LINE.
+           MOVE 'RPTOUT  ' TO WS-ERROR-FILE-ID.
+           MOVE REPORT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           MOVE ZEROS TO LINES-WRITTEN.
+      ******************************************************************
+       9000-TERMINATE.
+           IF NOT FIRST-RECORD
+               PERFORM 2300-WRITE-SUBTOTAL-LINE
+           END-IF.
+           PERFORM 8000-WRITE-GRAND-TOTAL-LINE.
+           PERFORM 7000-RECONCILE-CONTROL-TOTALS.
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP.
+           PERFORM 9500-WRITE-AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+           IF TOTALS-MISMATCH
+               MOVE 'CONTROL TOTAL MISMATCH - REVIEW REJECT/AUDIT'
+                   TO WS-PRINTM-MESSAGE
+               MOVE 'E' TO WS-PRINTM-SEVERITY
+           ELSE
+               MOVE 'FAPCOB01 TRANSACTION REPORT RUN COMPLETE'
+                   TO WS-PRINTM-MESSAGE
+               MOVE 'I' TO WS-PRINTM-SEVERITY
+           END-IF.
+           CALL 'PRINTM' USING WS-PRINTM-MESSAGE WS-PRINTM-SEVERITY.
+      ******************************************************************
+       8000-WRITE-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL TO GRAND-AMOUNT.
+           IF NEW-PAGE
+               PERFORM 3000-WRITE-HEADING
+           END-IF.
+           WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE.
+           MOVE 'RPTOUT  ' TO WS-ERROR-FILE-ID.
+           MOVE REPORT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+           ADD 1 TO LINES-WRITTEN.
+      ******************************************************************
+       7000-RECONCILE-CONTROL-TOTALS.
+           IF WS-EXPECTED-COUNT > 0
+               IF WS-GRAND-TOTAL NOT = WS-EXPECTED-TOTAL
+                   OR WS-RECORDS-PROCESSED NOT = WS-EXPECTED-COUNT
+                   MOVE 'Y' TO WS-TOTAL-MISMATCH-SW
+                   IF WS-RETURN-CODE < 8
+                       MOVE 8 TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+       9500-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+           MOVE WS-START-TIMESTAMP TO AUD-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO AUD-END-TIMESTAMP.
+           MOVE WS-RECORDS-READ TO AUD-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO AUD-RECORDS-WRITTEN.
+           MOVE WS-RECORDS-REJECTED TO AUD-RECORDS-REJECTED.
+           MOVE WS-RECORDS-OUT-OF-RANGE TO AUD-RECORDS-OUT-OF-RANGE.
+           WRITE AUDIT-RECORD.
+           MOVE 'AUDITOUT' TO WS-ERROR-FILE-ID.
+           MOVE AUDIT-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
+      ******************************************************************
+       9900-CHECK-FILE-STATUS.
+           IF WS-CURRENT-FILE-STATUS NOT = '00'
+               AND WS-CURRENT-FILE-STATUS NOT = '10'
+               IF WS-RETURN-CODE < 12
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+               MOVE SPACES TO WS-PRINTM-MESSAGE
+               STRING 'I/O ERROR ON ' DELIMITED BY SIZE
+                      WS-ERROR-FILE-ID DELIMITED BY SIZE
+                      ' STATUS=' DELIMITED BY SIZE
+                      WS-CURRENT-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-PRINTM-MESSAGE
+               END-STRING
+               MOVE 'E' TO WS-PRINTM-SEVERITY
+               CALL 'PRINTM' USING WS-PRINTM-MESSAGE WS-PRINTM-SEVERITY
+           END-IF.
+      ******************************************************************
+       9100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'EOF' TO INPUT-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+           MOVE 'TRANSIN ' TO WS-ERROR-FILE-ID.
+           MOVE TRANS-FILE-STATUS TO WS-CURRENT-FILE-STATUS.
+           PERFORM 9900-CHECK-FILE-STATUS.
