@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FAPHDR - REPORT PAGE HEADING LINE FOR FAPCOB01
+      ******************************************************************
+       01  FAPHDR-LINE.
+           02  FILLER                PIC X(1)  VALUE SPACES.
+           02  HDR-TITLE             PIC X(35) VALUE
+               'DAILY TRANSACTION DETAIL REPORT'.
+           02  FILLER                PIC X(4)  VALUE SPACES.
+           02  HDR-RUN-DATE-LABEL    PIC X(9)  VALUE 'RUN DATE:'.
+           02  HDR-RUN-DATE          PIC X(10).
+           02  FILLER                PIC X(4)  VALUE SPACES.
+           02  HDR-PAGE-LABEL        PIC X(5)  VALUE 'PAGE '.
+           02  HDR-PAGE-NUMBER       PIC ZZ9.
+           02  FILLER                PIC X(60) VALUE SPACES.
