@@ -0,0 +1,19 @@
+      ******************************************************************
+      * FAPPAGE - REPORT COLUMN HEADING LINE FOR FAPCOB01
+      ******************************************************************
+       01  FAPPAGE-LINE.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-FIELD1       PIC X(10) VALUE 'AMOUNT'.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-FIELD2       PIC X(10) VALUE 'CODE'.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-DATE         PIC X(10) VALUE 'TRANS DATE'.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-FIELD3       PIC X(20) VALUE 'DESCRIPTION'.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-FIELD4       PIC X(7)  VALUE 'FIELD4'.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-FIELD5       PIC X(7)  VALUE 'FIELD5'.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  PAGE-HDG-TOTAL        PIC X(19) VALUE 'RUNNING TOTAL'.
+           02  FILLER                PIC X(15) VALUE SPACES.
